@@ -0,0 +1,245 @@
+       *> setup the identification division
+       IDENTIFICATION DIVISION.
+         *> setup the program id
+         PROGRAM-ID. USERADMIN.
+         *> Admin tool for maintaining users.txt - add, change
+         *> password, or retire a USERS record without hand-editing
+         *> the fixed-width flat file. Passwords are run through
+         *> the PWDCIPHER decrypt module (see pwdcipher.cbl) before
+         *> they're ever written to disk, so USER-PWD is never
+         *> stored in the clear.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+            SELECT USERS ASSIGN TO 'users.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-USERS-STATUS.
+
+       DATA DIVISION.
+
+         *> Used for handling the file that stores the
+         *> CTF settings
+         FILE SECTION.
+         FD USERS.
+         01 USERS-FILE.
+            05 USER-ID         PIC XXXX.
+            05 USER-PWD        PIC X(8).
+            05 USER-DEBUG-FLAG PIC X(6).
+            05 USER-EXP        PIC X(8).
+
+         WORKING-STORAGE SECTION.
+
+         *> All USERS records held in memory while the tool runs
+         01 WS-USER-COUNT        PIC 9(4) VALUE 0.
+         01 WS-USERS-TABLE.
+            05 WS-USER OCCURS 0 TO 500 TIMES
+                       DEPENDING ON WS-USER-COUNT
+                       INDEXED BY I.
+              10 WS-USER-ID        PIC XXXX.
+              10 WS-USER-PWD       PIC X(8).
+              10 WS-USER-DEBUG-FLAG PIC X(6).
+              10 WS-USER-EXP       PIC X(8).
+         01 WS-EOF                PIC X    VALUE "N".
+         01 WS-USERS-STATUS       PIC XX   VALUE "00".
+
+         01 WS-MENU-CHOICE        PIC X    VALUE SPACES.
+         01 WS-CONFIRM            PIC X    VALUE SPACES.
+         01 WS-FOUND-IDX          PIC 9(4) VALUE 0.
+         01 WS-DIRTY              PIC X    VALUE "N".
+
+         01 WS-INPUT-ID           PIC X(4) VALUE SPACES.
+         01 WS-INPUT-PWD          PIC X(8) VALUE SPACES.
+         01 WS-INPUT-DEBUG-FLAG   PIC X(6) VALUE SPACES.
+         01 WS-INPUT-EXP          PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       *> Load the current users.txt into WS-USERS-TABLE, starting
+       *> from an empty table if the file doesn't exist yet.
+       OPEN INPUT USERS.
+       IF WS-USERS-STATUS = "00"
+          PERFORM VARYING I FROM 1 BY 1 UNTIL WS-EOF = "Y"
+             READ USERS INTO WS-USER (I)
+                AT END
+                   MOVE "Y" TO WS-EOF
+                NOT AT END
+                   MOVE I TO WS-USER-COUNT
+             END-READ
+          END-PERFORM
+          CLOSE USERS
+       END-IF.
+
+       DISPLAY "USERS.TXT ADMIN TOOL".
+       DISPLAY "---------------------".
+       DISPLAY WS-USER-COUNT " user record(s) loaded.".
+
+       PERFORM UNTIL WS-MENU-CHOICE = "Q"
+          DISPLAY " "
+          DISPLAY "(A)DD a user"
+          DISPLAY "(C)HANGE a user's password"
+          DISPLAY "(R)ETIRE (remove) a user"
+          DISPLAY "(L)IST all users"
+          DISPLAY "(Q)UIT and save"
+          DISPLAY "Select an option: " WITH NO ADVANCING
+          ACCEPT WS-MENU-CHOICE
+
+          MOVE FUNCTION UPPER-CASE(WS-MENU-CHOICE) TO WS-MENU-CHOICE
+          EVALUATE WS-MENU-CHOICE
+             WHEN "A"
+                PERFORM ADD-USER
+             WHEN "C"
+                PERFORM CHANGE-PASSWORD
+             WHEN "R"
+                PERFORM RETIRE-USER
+             WHEN "L"
+                PERFORM LIST-USERS
+             WHEN "Q"
+                MOVE "Q" TO WS-MENU-CHOICE
+             WHEN OTHER
+                DISPLAY "Unknown option."
+          END-EVALUATE
+       END-PERFORM.
+
+       IF WS-DIRTY = "Y"
+          PERFORM SAVE-USERS
+          DISPLAY "users.txt updated."
+       ELSE
+          DISPLAY "No changes made - users.txt left untouched."
+       END-IF.
+
+       STOP RUN.
+
+       *> Prompt for a new USER-ID/USER-PWD/USER-EXP and append it,
+       *> refusing a duplicate USER-ID.
+       ADD-USER.
+          DISPLAY "New User ID (4 chars): " WITH NO ADVANCING
+          ACCEPT WS-INPUT-ID
+          PERFORM FIND-USER
+          IF WS-FOUND-IDX NOT = 0
+             DISPLAY "A user with that ID already exists."
+          ELSE
+             DISPLAY "Password (8 chars): " WITH NO ADVANCING
+             ACCEPT WS-INPUT-PWD
+             CALL "PWDCIPHER" USING WS-INPUT-PWD
+             DISPLAY "Enable debug menu? (TRUE/FALSE): "
+                     WITH NO ADVANCING
+             ACCEPT WS-INPUT-DEBUG-FLAG
+             PERFORM ROT13-DEBUG-FLAG
+             DISPLAY "Expiration date (YYYYMMDD): " WITH NO ADVANCING
+             ACCEPT WS-INPUT-EXP
+             ADD 1 TO WS-USER-COUNT
+             MOVE WS-INPUT-ID         TO WS-USER-ID (WS-USER-COUNT)
+             MOVE WS-INPUT-PWD        TO WS-USER-PWD (WS-USER-COUNT)
+             MOVE WS-INPUT-DEBUG-FLAG
+                               TO WS-USER-DEBUG-FLAG (WS-USER-COUNT)
+             MOVE WS-INPUT-EXP        TO WS-USER-EXP (WS-USER-COUNT)
+             MOVE "Y" TO WS-DIRTY
+             DISPLAY "User added."
+          END-IF.
+
+       *> Look up an existing USER-ID and replace its password
+       CHANGE-PASSWORD.
+          DISPLAY "User ID to update (4 chars): " WITH NO ADVANCING
+          ACCEPT WS-INPUT-ID
+          PERFORM FIND-USER
+          IF WS-FOUND-IDX = 0
+             DISPLAY "No such user."
+          ELSE
+             DISPLAY "New password (8 chars): " WITH NO ADVANCING
+             ACCEPT WS-INPUT-PWD
+             CALL "PWDCIPHER" USING WS-INPUT-PWD
+             SET I TO WS-FOUND-IDX
+             MOVE WS-INPUT-PWD TO WS-USER-PWD (I)
+             MOVE "Y" TO WS-DIRTY
+             DISPLAY "Password changed."
+          END-IF.
+
+       *> Look up an existing USER-ID and remove it, closing the
+       *> gap in the table so no blank record is ever written out.
+       RETIRE-USER.
+          DISPLAY "User ID to retire (4 chars): " WITH NO ADVANCING
+          ACCEPT WS-INPUT-ID
+          PERFORM FIND-USER
+          IF WS-FOUND-IDX = 0
+             DISPLAY "No such user."
+          ELSE
+             DISPLAY "Retire " WS-INPUT-ID "? (Y/N): "
+                     WITH NO ADVANCING
+             ACCEPT WS-CONFIRM
+             MOVE FUNCTION UPPER-CASE(WS-CONFIRM) TO WS-CONFIRM
+             IF WS-CONFIRM = "Y"
+                PERFORM VARYING I FROM WS-FOUND-IDX BY 1
+                         UNTIL I = WS-USER-COUNT
+                   MOVE WS-USER (I + 1) TO WS-USER (I)
+                END-PERFORM
+                SUBTRACT 1 FROM WS-USER-COUNT
+                MOVE "Y" TO WS-DIRTY
+                DISPLAY "User retired."
+             ELSE
+                DISPLAY "Cancelled."
+             END-IF
+          END-IF.
+
+       *> Show every record currently held in memory
+       LIST-USERS.
+          IF WS-USER-COUNT = 0
+             DISPLAY "No users on file."
+          ELSE
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-USER-COUNT
+                DISPLAY WS-USER-ID (I) "  EXP:" WS-USER-EXP (I)
+             END-PERFORM
+          END-IF.
+
+       *> Stores the debug flag at rest the same way the main
+       *> containment program expects to find it - ROT13'd, so a
+       *> plaintext "TRUE"/"FALSE" typed here round-trips correctly
+       *> through CONTAINMENTUNIT's own ROT13 decode on login.
+       ROT13-DEBUG-FLAG.
+          INSPECT WS-INPUT-DEBUG-FLAG REPLACING
+               ALL "A" BY "N"
+               ALL "B" BY "O"
+               ALL "C" BY "P"
+               ALL "D" BY "Q"
+               ALL "E" BY "R"
+               ALL "F" BY "S"
+               ALL "G" BY "T"
+               ALL "H" BY "U"
+               ALL "I" BY "V"
+               ALL "J" BY "W"
+               ALL "K" BY "X"
+               ALL "L" BY "Y"
+               ALL "M" BY "Z"
+               ALL "N" BY "A"
+               ALL "O" BY "B"
+               ALL "P" BY "C"
+               ALL "Q" BY "D"
+               ALL "R" BY "E"
+               ALL "S" BY "F"
+               ALL "T" BY "G"
+               ALL "U" BY "H"
+               ALL "V" BY "I"
+               ALL "W" BY "J"
+               ALL "X" BY "K"
+               ALL "Y" BY "L"
+               ALL "Z" BY "M".
+
+       *> Set WS-FOUND-IDX to the table index matching WS-INPUT-ID,
+       *> or 0 when no such user exists.
+       FIND-USER.
+          MOVE 0 TO WS-FOUND-IDX.
+          IF WS-USER-COUNT > 0
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-USER-COUNT
+                IF WS-USER-ID (I) = WS-INPUT-ID
+                   MOVE I TO WS-FOUND-IDX
+                END-IF
+             END-PERFORM
+          END-IF.
+
+       *> Rewrite users.txt from the in-memory table
+       SAVE-USERS.
+          OPEN OUTPUT USERS.
+          PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-USER-COUNT
+             WRITE USERS-FILE FROM WS-USER (I)
+          END-PERFORM.
+          CLOSE USERS.
