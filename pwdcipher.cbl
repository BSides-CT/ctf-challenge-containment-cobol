@@ -0,0 +1,47 @@
+       *> setup the identification division
+       IDENTIFICATION DIVISION.
+         *> setup the program id
+         PROGRAM-ID. PWDCIPHER.
+         *> Decrypt module called out by CONTAINMENTUNIT's header
+         *> comments - USER-PWD is stored ROT13'd at rest (the same
+         *> scheme already used for the USER-DEBUG-FLAG), so this
+         *> routine is self-inverse: it both encrypts a password
+         *> before it's saved (see useradmin.cbl) and decrypts it
+         *> back for the login compare (see containment_unit.cbl).
+
+       DATA DIVISION.
+
+         WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+         01 LK-PASSWORD  PIC X(8).
+
+       PROCEDURE DIVISION USING LK-PASSWORD.
+          INSPECT LK-PASSWORD REPLACING
+               ALL "A" BY "N"
+               ALL "B" BY "O"
+               ALL "C" BY "P"
+               ALL "D" BY "Q"
+               ALL "E" BY "R"
+               ALL "F" BY "S"
+               ALL "G" BY "T"
+               ALL "H" BY "U"
+               ALL "I" BY "V"
+               ALL "J" BY "W"
+               ALL "K" BY "X"
+               ALL "L" BY "Y"
+               ALL "M" BY "Z"
+               ALL "N" BY "A"
+               ALL "O" BY "B"
+               ALL "P" BY "C"
+               ALL "Q" BY "D"
+               ALL "R" BY "E"
+               ALL "S" BY "F"
+               ALL "T" BY "G"
+               ALL "U" BY "H"
+               ALL "V" BY "I"
+               ALL "W" BY "J"
+               ALL "X" BY "K"
+               ALL "Y" BY "L"
+               ALL "Z" BY "M".
+          GOBACK.
