@@ -5,13 +5,31 @@
          *> setup the procedure division (equiv. main() function)
 
        ENVIRONMENT DIVISION.
-         INPUT-OUTPUT SECTION.  
+         INPUT-OUTPUT SECTION.
             FILE-CONTROL.
             SELECT USERS ASSIGN TO 'users.txt'
             ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT LOGIN-LOG ASSIGN TO 'login_attempts.log'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CONTAINMENT-STATUS-FILE ASSIGN TO
+                    'containment_status.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-FILE-STATUS.
+
+            SELECT ALERT-LOG ASSIGN TO 'alert.log'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT UNITS ASSIGN TO 'units.txt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-UNITS-FILE-STATUS.
+
+            SELECT SESSION-LOG ASSIGN TO 'transaction.log'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-         
+
          *> Used for handling the file that stores the
          *> CTF settings
          FILE SECTION.
@@ -19,7 +37,37 @@
          01 USERS-FILE.
             05 USER-ID         PIC XXXX.
             05 USER-PWD        PIC X(8).
-            05 USER-EXP        PIC X(6).
+            05 USER-DEBUG-FLAG PIC X(6).
+            05 USER-EXP        PIC X(8).
+
+         *> Used for logging every login attempt off the LOGIN-SCREEN
+         FD LOGIN-LOG.
+         01 LOGIN-LOG-RECORD   PIC X(80).
+
+         *> Persists CONTAINMENT-STATUS across runs
+         FD CONTAINMENT-STATUS-FILE.
+         01 CONTAINMENT-STATUS-RECORD  PIC X(6).
+
+         *> Records PSI/TCID50RELPFU readings that drift outside
+         *> their safe band so a breach isn't only caught by
+         *> whoever happens to be looking at STATUS-SCREEN
+         FD ALERT-LOG.
+         01 ALERT-LOG-RECORD   PIC X(80).
+
+         *> One containment unit per record - serial number, status,
+         *> PSI, fuel source, build date - loaded the same way
+         *> USERS loads users.txt
+         FD UNITS.
+         01 UNITS-RECORD.
+            05 UNIT-SERIAL     PIC X(5).
+            05 UNIT-STATUS     PIC X(6).
+            05 UNIT-PSI        PIC XXX.
+            05 UNIT-FUEL       PIC X(10).
+            05 UNIT-BUILD      PIC X(8).
+
+         *> Shift/session summary written on exit
+         FD SESSION-LOG.
+         01 SESSION-LOG-RECORD  PIC X(80).
 
          WORKING-STORAGE SECTION.
         
@@ -31,21 +79,74 @@
             05 RESPONSE-IN-LOGIN  PIC X     VALUE "X".  
 
          *> Login credentials when C pressed on Login page
-         01 LOGIN-MSG          PIC X(15)    VALUE "Please login".
+         01 LOGIN-MSG          PIC X(20)    VALUE "Please login".
          01 RESPONSEC.
             05 RESPONSE-IN-WS  PIC X        VALUE "C".
             05 LOGGED-IN       PIC X        VALUE "F".
          01 DATA-FROM-SCREEN.
-            05 ID-IN-WS        PIC XXXX     VALUE SPACES.  
-            05 PWD-IN-WS       PIC X(8)     VALUE SPACES.  
+            05 ID-IN-WS        PIC XXXX     VALUE SPACES.
+            05 PWD-IN-WS       PIC X(8)     VALUE SPACES.
+
+         *> Holds one formatted line for LOGIN-LOG
+         01 WS-LOGIN-LOG-LINE     PIC X(80) VALUE SPACES.
+         01 WS-LOGIN-RESULT       PIC X(7).
+         01 WS-ACCT-EXPIRED       PIC X     VALUE "N".
+
+         *> Holds a decrypted copy of a USERS-TABLE password so the
+         *> on-disk USER-PWD never has to be compared (or stored)
+         *> in the clear - see the PWDCIPHER CALL in the login loop
+         01 WS-DECRYPTED-PWD      PIC X(8)  VALUE SPACES.
+
+         *> Holds the file status for CONTAINMENT-STATUS-FILE so a
+         *> missing status file on first run doesn't abend the load
+         01 WS-STATUS-FILE-STATUS PIC XX    VALUE "00".
 
          *> User data read in from file
+         01 WS-USER-COUNT          PIC 9(4) VALUE 0.
          01 WS-USERS-TABLE.
-            05 WS-USER OCCURS 8 TIMES INDEXED BY I.
+            05 WS-USER OCCURS 0 TO 500 TIMES
+                       DEPENDING ON WS-USER-COUNT
+                       INDEXED BY I.
               10 WS-USER-ID         PIC XXXX.
               10 WS-USER-PWD        PIC X(8).
               10 WS-USER-DEBUG        PIC X(6).
-            05 WS-EOF               PIC A(1).
+              10 WS-USER-EXP        PIC X(8).
+         01 WS-EOF               PIC A(1) VALUE "N".
+
+         *> Containment unit data read in from units.txt - one site
+         *> can have more than one unit on hand
+         01 WS-UNITS-FILE-STATUS   PIC XX   VALUE "00".
+         01 WS-UNIT-COUNT          PIC 9(4) VALUE 0.
+         01 WS-UNITS-TABLE.
+            05 WS-UNIT OCCURS 0 TO 500 TIMES
+                       DEPENDING ON WS-UNIT-COUNT
+                       INDEXED BY J.
+              10 WS-UNIT-SERIAL    PIC X(5).
+              10 WS-UNIT-STATUS    PIC X(6).
+              10 WS-UNIT-PSI       PIC XXX.
+              10 WS-UNIT-FUEL      PIC X(10).
+              10 WS-UNIT-BUILD     PIC X(8).
+         01 WS-UNITS-EOF           PIC X    VALUE "N".
+
+         *> Currently selected unit - the (U) menu option fills
+         *> these from WS-UNITS-TABLE (or from the legacy XT100
+         *> defaults when no units.txt has been set up yet)
+         01 WS-SELECTED-UNIT       PIC 9(4) VALUE 0.
+         01 WS-UNIT-SERIAL-IN      PIC X(5) VALUE SPACES.
+         01 WS-SELECTED-SERIAL     PIC X(5)  VALUE "XT100".
+         01 WS-SELECTED-FUEL       PIC X(10) VALUE "Nuclear".
+         01 WS-SELECTED-BUILD      PIC X(8)  VALUE "12/12/86".
+
+         *> Tracks every menu option visited this session so a
+         *> shift summary can be written to SESSION-LOG at STOP RUN
+         01 WS-VISIT-COUNT         PIC 9(4) VALUE 0.
+         01 WS-VISIT-LOG.
+            05 WS-VISIT OCCURS 0 TO 500 TIMES
+                        DEPENDING ON WS-VISIT-COUNT
+                        INDEXED BY K.
+              10 WS-VISIT-OPTION   PIC X.
+              10 WS-VISIT-TIME     PIC X(8).
+         01 WS-SESSION-LOG-LINE    PIC X(80) VALUE SPACES.
 
          *> Menu item selection
          01 MENURESPONSE.
@@ -63,7 +164,17 @@
             05 TCID50RELPFU PIC S9(1)V9(2) VALUE 0.69.
             05 PSI PIC XXX VALUE "100".
          01 STATUSRESPONSE.
-            05 RESPONSE-IN-STATUS PIC X VALUE "X". 
+            05 RESPONSE-IN-STATUS PIC X VALUE "X".
+
+         *> Safe operating band for the Lab Data readings shown on
+         *> STATUS-SCREEN - PSI is kept in a numeric working copy
+         *> since the screen field itself is alphanumeric
+         01 WS-PSI-NUMERIC        PIC 9(3) VALUE 0.
+         01 WS-PSI-LOW            PIC 9(3) VALUE 080.
+         01 WS-PSI-HIGH           PIC 9(3) VALUE 120.
+         01 WS-TCID-LOW           PIC S9(1)V9(2) VALUE 0.50.
+         01 WS-TCID-HIGH          PIC S9(1)V9(2) VALUE 0.90.
+         01 WS-ALERT-LOG-LINE     PIC X(80) VALUE SPACES.
 
          *> Containment Unit Screen
          01 CONTAINMENTVALUES.
@@ -160,8 +271,8 @@
          01  LOGIN-SCREEN.
          05  VALUE "LOGIN SCREEN"      BLANK SCREEN     LINE 1 COL 10.
          05  VALUE "------------"                       LINE 2 COL 10.
-         05  LOGIN-MESSAGE PIC X(15) 
-                         FROM LOGIN-MSG                 LINE 4 COL 10. 
+         05  LOGIN-MESSAGE PIC X(20)
+                         FROM LOGIN-MSG                 LINE 4 COL 10.
          05  VALUE "User ID:"                           
                          FOREGROUND-COLOR 6             LINE 5 COL 10.
          05  ID-INPUT                                   LINE 5 COL 25
@@ -185,9 +296,11 @@
                        FOREGROUND-COLOR 6       LINE 3 COL 10.
          10  VALUE "S(T)ATUS - Software/containment status" 
                        FOREGROUND-COLOR 6       LINE 5 COL 10.
-         10  VALUE "CONTAINMENT (U)NIT - access the unit"   
+         10  VALUE "CONTAINMENT (U)NIT - access the unit"
                        FOREGROUND-COLOR 6       LINE 7 COL 10.
-         10  VALUE "(Q)UIT - exit the program"   
+         10  VALUE "(L)OGOUT - log out this user"
+                       FOREGROUND-COLOR 6       LINE 8 COL 10.
+         10  VALUE "(Q)UIT - exit the program"
                        FOREGROUND-COLOR 6       LINE 9 COL 10.
          05  DEBUG-SECTION.
          10  VALUE "(D)EBUG - developer debug menu"
@@ -272,12 +385,21 @@
                        FOREGROUND-COLOR 6       LINE 15 COL 10.
          05 VALUE "---------------------"
                        FOREGROUND-COLOR 6       LINE 16 COL 10.
-         05 VALUE "Serial Number: XT100"
+         05 VALUE "Serial Number: "
                        FOREGROUND-COLOR 6       LINE 17 COL 10.
-         05 VALUE "Fuel Source: Nuclear"
+         05 SERIAL-OUTPUT
+                       PIC X(5) FROM WS-SELECTED-SERIAL
+                       FOREGROUND-COLOR 2       LINE 17 COL 25.
+         05 VALUE "Fuel Source: "
                        FOREGROUND-COLOR 6       LINE 18 COL 10.
-         05 VALUE "Build Date: 12/12/86"
+         05 FUEL-OUTPUT
+                       PIC X(10) FROM WS-SELECTED-FUEL
+                       FOREGROUND-COLOR 2       LINE 18 COL 25.
+         05 VALUE "Build Date: "
                        FOREGROUND-COLOR 6       LINE 19 COL 10.
+         05 BUILD-OUTPUT
+                       PIC X(8) FROM WS-SELECTED-BUILD
+                       FOREGROUND-COLOR 2       LINE 19 COL 25.
          05 VALUE "PSI: "
                        FOREGROUND-COLOR 6       LINE 20 COL 10.
          05 PSI-OUTPUT
@@ -296,7 +418,17 @@
          05 RESPONSE-DEBUG
                         PIC X          TO RESPONSE-IN-DEBUG.
 
-         *> Containment Unit Chamber Closed 
+         *> Pick which on-site unit the (U) option should show, when
+         *> more than one has been loaded from units.txt
+         01 UNIT-SELECT-SCREEN.
+         05 VALUE "SELECT CONTAINMENT UNIT"
+                        BLANK SCREEN            LINE 1 COL 10.
+         05 VALUE "------------------------"    LINE 2 COL 10.
+         05 VALUE "Enter Unit Serial Number: "  LINE 4 COL 10.
+         05 SERIAL-SELECT-INPUT
+                        PIC X(5)  TO WS-UNIT-SERIAL-IN  LINE 4 COL 37.
+
+         *> Containment Unit Chamber Closed
          01 CONTAINMENT-SCREEN.
          05 CONTAINMENT-LIVE-VIEW-SECTION.
             10 VALUE "CONTAINMENT UNIT LIVE VIEW"
@@ -381,13 +513,16 @@
                          PIC X(16) FROM CONTAINMENT-FLAG
                          FOREGROUND-COLOR 4       LINE 20 COL 15.
          05 CONTAINMENT-COMMAND-SECTION.
-            10 VALUE "PRESS Q TO EXIT: "        LINE 22 COL 10.
+            10 VALUE "(O)PEN, (C)LOSE, OR PRESS Q TO EXIT: "
+                                                 LINE 22 COL 10.
             10 RESPONSE-CONTAINMENT
                         PIC X          TO RESPONSE-IN-CONTAINMENT.
 
        PROCEDURE DIVISION.
        
-       *> Call decrypt module
+       *> Decrypt module is CALLed "PWDCIPHER" (see pwdcipher.cbl) -
+       *> the login loop below decrypts each USER-PWD on the fly so
+       *> passwords never sit in the clear in users.txt.
        *> https://gnucobol.sourceforge.io/historical/open-cobol/Static-COBOL-to-C.html
        *> https://www.techiedelight.com/des-implementation-c/
        *> Read settings file
@@ -395,29 +530,92 @@
           PERFORM VARYING I FROM 1 BY 1 UNTIL WS-EOF='Y'
              READ USERS INTO WS-USER (I)
                 AT END MOVE 'Y' TO WS-EOF
+                NOT AT END MOVE I TO WS-USER-COUNT
              END-READ
           END-PERFORM.
-       CLOSE USERS. 
+       CLOSE USERS.
+
+       *> Reload the containment unit's open/closed state from the
+       *> last run instead of always starting back at CLOSED.
+       OPEN INPUT CONTAINMENT-STATUS-FILE.
+       IF WS-STATUS-FILE-STATUS = "00"
+          READ CONTAINMENT-STATUS-FILE INTO CONTAINMENT-STATUS
+          CLOSE CONTAINMENT-STATUS-FILE
+       END-IF.
 
-       *> Render welcome/intro screen 
+       *> Load every containment unit on site, if units.txt has
+       *> been set up - older sites with no units.txt just keep
+       *> the single legacy XT100 unit this program always had.
+       OPEN INPUT UNITS.
+       IF WS-UNITS-FILE-STATUS = "00"
+          PERFORM VARYING J FROM 1 BY 1 UNTIL WS-UNITS-EOF = "Y"
+             READ UNITS INTO WS-UNIT (J)
+                AT END MOVE "Y" TO WS-UNITS-EOF
+                NOT AT END MOVE J TO WS-UNIT-COUNT
+             END-READ
+          END-PERFORM
+          CLOSE UNITS
+       END-IF.
+
+       *> Render welcome/intro screen
        PERFORM UNTIL RESPONSE-IN-LOGIN = "L"
           DISPLAY INTRO-SCREEN
           ACCEPT  INTRO-SCREEN 
        END-PERFORM.
 
-       *> Render and handle response for login screen
-       PERFORM UNTIL (RESPONSE-IN-WS = "C" AND LOGGED-IN = "T")   
+       *> Render and handle response for login screen - also
+       *> re-entered from the main menu's (L)OGOUT option so a new
+       *> user can log in without restarting the whole program
+       DO-LOGIN.
+       PERFORM UNTIL (RESPONSE-IN-WS = "C" AND LOGGED-IN = "T")
           DISPLAY LOGIN-SCREEN
           ACCEPT LOGIN-SCREEN
 
-           PERFORM TEST AFTER VARYING I FROM 1 BY 1 UNTIL I = 8
-               IF WS-USER-ID(I) = ID-IN-WS 
-                  AND  WS-USER-PWD(I) = PWD-IN-WS THEN
-                 MOVE "T" TO LOGGED-IN
-                 MOVE WS-USER-DEBUG(I) TO ACCOUNT-DEBUG 
-               END-IF 
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE "N" TO WS-ACCT-EXPIRED
+           PERFORM TEST AFTER VARYING I FROM 1 BY 1
+                    UNTIL I = WS-USER-COUNT
+               MOVE WS-USER-PWD(I) TO WS-DECRYPTED-PWD
+               CALL "PWDCIPHER" USING WS-DECRYPTED-PWD
+               IF WS-USER-ID(I) = ID-IN-WS
+                  AND  WS-DECRYPTED-PWD = PWD-IN-WS THEN
+                 IF WS-CURRENT-DATE > WS-USER-EXP(I) THEN
+                    MOVE "Y" TO WS-ACCT-EXPIRED
+                 ELSE
+                    MOVE "T" TO LOGGED-IN
+                    MOVE WS-USER-DEBUG(I) TO ACCOUNT-DEBUG
+                 END-IF
+               END-IF
            END-PERFORM
-           MOVE "Login failed." TO LOGIN-MSG
+
+           *> Record this attempt (who/pass-or-fail/when) to the
+           *> login log so a shift can see every try, not just the
+           *> last one on screen.
+           IF LOGGED-IN = "T"
+              MOVE "SUCCESS" TO WS-LOGIN-RESULT
+           ELSE
+              IF WS-ACCT-EXPIRED = "Y"
+                 MOVE "EXPIRED" TO WS-LOGIN-RESULT
+              ELSE
+                 MOVE "FAILURE" TO WS-LOGIN-RESULT
+              END-IF
+           END-IF
+           MOVE SPACES TO WS-LOGIN-LOG-LINE
+           STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+                  WS-CURRENT-DAY " " WS-CURRENT-HOUR ":"
+                  WS-CURRENT-MIN ":" WS-CURRENT-SEC
+                  " USER=" ID-IN-WS " RESULT=" WS-LOGIN-RESULT
+                  DELIMITED BY SIZE INTO WS-LOGIN-LOG-LINE
+           END-STRING
+           OPEN EXTEND LOGIN-LOG
+           WRITE LOGIN-LOG-RECORD FROM WS-LOGIN-LOG-LINE
+           CLOSE LOGIN-LOG
+
+           IF WS-ACCT-EXPIRED = "Y"
+              MOVE "Account expired." TO LOGIN-MSG
+           ELSE
+              MOVE "Login failed." TO LOGIN-MSG
+           END-IF
         END-PERFORM.
 
        *> Add ROT13 substituion.  
@@ -447,9 +645,10 @@
             ALL "W" BY "J"
             ALL "X" BY "K"
             ALL "Y" BY "L"
-            ALL "Z" BY "M"
+            ALL "Z" BY "M".
 
-       *> Handle main menu 
+       *> Handle main menu
+       MAIN-MENU-LOOP.
        PERFORM UNTIL WS-MENU = "Q"
           IF (WS-CURRENT-DATE = 20000101) THEN
              MOVE "OPENED" TO CONTAINMENT-STATUS
@@ -469,31 +668,187 @@
                      DISPLAY OPTION-SECTION
                      ACCEPT  OPTION-SECTION
                      MOVE RESPONSE-IN-MENU TO WS-MENU
-            WHEN "S" DISPLAY SETTINGS-SCREEN
+            WHEN "S" PERFORM RECORD-VISIT
+                     DISPLAY SETTINGS-SCREEN
                      ACCEPT  SETTINGS-SCREEN
                      MOVE "M" TO WS-MENU
-            WHEN "D" IF ACCOUNT-DEBUG = "TRUE" THEN
+            WHEN "D" PERFORM RECORD-VISIT
+                     IF ACCOUNT-DEBUG = "TRUE" THEN
                        DISPLAY DEBUG-SCREEN
-                       ACCEPT  DEBUG-SCREEN  
-                     ELSE 
+                       ACCEPT  DEBUG-SCREEN
+                     ELSE
                         MOVE "M" TO WS-MENU
                      END-IF
                      MOVE "M" TO WS-MENU
-            WHEN "T" DISPLAY STATUS-SCREEN
-                     ACCEPT  STATUS-SCREEN   
+            WHEN "T" PERFORM RECORD-VISIT
+                     PERFORM CHECK-LAB-DATA-THRESHOLDS
+                     DISPLAY STATUS-SCREEN
+                     ACCEPT  STATUS-SCREEN
                      MOVE "M" TO WS-MENU
-            WHEN "U" DISPLAY CONTAINMENT-LIVE-VIEW-SECTION
+            WHEN "U" PERFORM RECORD-VISIT
+                     PERFORM SELECT-CONTAINMENT-UNIT
+                     DISPLAY CONTAINMENT-LIVE-VIEW-SECTION
                      IF (CONTAINMENT-STATUS = "OPENED") THEN
                         DISPLAY CONTAINMENT-OPENED-UNIT-SECTION
                      ELSE
                         DISPLAY CONTAINMENT-CLOSED-UNIT-SECTION
                      END-IF
                      DISPLAY CONTAINMENT-COMMAND-SECTION
-                     ACCEPT  CONTAINMENT-COMMAND-SECTION   
+                     ACCEPT  CONTAINMENT-COMMAND-SECTION
+
+                     *> Manual open/close override, persisted so
+                     *> the next launch starts where this one left
+                     *> off instead of waiting on the magic date.
+                     EVALUATE FUNCTION UPPER-CASE
+                                 (RESPONSE-IN-CONTAINMENT)
+                        WHEN "O"
+                           MOVE "OPENED" TO CONTAINMENT-STATUS
+                           PERFORM PERSIST-CONTAINMENT-STATUS
+                        WHEN "C"
+                           MOVE "CLOSED" TO CONTAINMENT-STATUS
+                           PERFORM PERSIST-CONTAINMENT-STATUS
+                     END-EVALUATE
+
+                     MOVE "M" TO WS-MENU
+            WHEN "L" PERFORM RECORD-VISIT
+                     PERFORM WRITE-SESSION-LOG
+                     MOVE 0       TO WS-VISIT-COUNT
+                     MOVE "F"     TO LOGGED-IN
+                     MOVE SPACES  TO ID-IN-WS
+                     MOVE SPACES  TO PWD-IN-WS
+                     MOVE "X"     TO RESPONSE-IN-WS
+                     MOVE "Please login" TO LOGIN-MSG
+                     PERFORM DO-LOGIN
                      MOVE "M" TO WS-MENU
             WHEN other MOVE "M" TO WS-MENU
           END-EVALUATE
-       END-PERFORM. 
+       END-PERFORM.
+
+       *> Shift handoff summary - who was logged in, what they
+       *> visited and when, and where the unit was left
+       PERFORM WRITE-SESSION-LOG.
 
        *> End program
        STOP RUN.
+
+       *> Note that WS-MENU (the option just selected off the main
+       *> menu) was visited, with a timestamp, for the end-of-shift
+       *> summary written by WRITE-SESSION-LOG
+       RECORD-VISIT.
+          IF WS-VISIT-COUNT < 500
+             ADD 1 TO WS-VISIT-COUNT
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+             MOVE WS-MENU TO WS-VISIT-OPTION (WS-VISIT-COUNT)
+             STRING WS-CURRENT-HOUR ":" WS-CURRENT-MIN ":"
+                    WS-CURRENT-SEC
+                    DELIMITED BY SIZE
+                    INTO WS-VISIT-TIME (WS-VISIT-COUNT)
+             END-STRING
+          END-IF.
+
+       *> Append the session summary (logged-in user, every menu
+       *> option visited with its timestamp, and the final
+       *> CONTAINMENT-STATUS) to the transaction log on exit
+       WRITE-SESSION-LOG.
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+          MOVE SPACES TO WS-SESSION-LOG-LINE
+          STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+                 WS-CURRENT-DAY " " WS-CURRENT-HOUR ":"
+                 WS-CURRENT-MIN ":" WS-CURRENT-SEC
+                 " USER=" ID-IN-WS
+                 " FINAL-STATUS=" CONTAINMENT-STATUS
+                 DELIMITED BY SIZE INTO WS-SESSION-LOG-LINE
+          END-STRING
+          OPEN EXTEND SESSION-LOG
+          WRITE SESSION-LOG-RECORD FROM WS-SESSION-LOG-LINE
+          PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-VISIT-COUNT
+             MOVE SPACES TO WS-SESSION-LOG-LINE
+             STRING "  VISITED=" WS-VISIT-OPTION (K)
+                    " AT=" WS-VISIT-TIME (K)
+                    DELIMITED BY SIZE INTO WS-SESSION-LOG-LINE
+             END-STRING
+             WRITE SESSION-LOG-RECORD FROM WS-SESSION-LOG-LINE
+          END-PERFORM
+          CLOSE SESSION-LOG.
+
+       *> Let the operator pick which on-site unit the (U) option
+       *> shows, by serial number, when units.txt has more than the
+       *> single legacy unit this program always defaulted to.
+       SELECT-CONTAINMENT-UNIT.
+          IF WS-UNIT-COUNT > 0
+             MOVE SPACES TO WS-UNIT-SERIAL-IN
+             DISPLAY UNIT-SELECT-SCREEN
+             ACCEPT  UNIT-SELECT-SCREEN
+             MOVE 0 TO WS-SELECTED-UNIT
+             PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-UNIT-COUNT
+                IF WS-UNIT-SERIAL (J) = WS-UNIT-SERIAL-IN
+                   MOVE J TO WS-SELECTED-UNIT
+                END-IF
+             END-PERFORM
+             IF WS-SELECTED-UNIT > 0
+                SET J TO WS-SELECTED-UNIT
+                MOVE WS-UNIT-STATUS (J) TO CONTAINMENT-STATUS
+                MOVE WS-UNIT-PSI (J)    TO PSI
+                MOVE WS-UNIT-SERIAL (J) TO WS-SELECTED-SERIAL
+                MOVE WS-UNIT-FUEL (J)   TO WS-SELECTED-FUEL
+                MOVE WS-UNIT-BUILD (J)  TO WS-SELECTED-BUILD
+             END-IF
+          END-IF.
+
+       *> Write CONTAINMENT-STATUS back to whichever unit is
+       *> currently selected, or to the legacy single-unit status
+       *> file when units.txt hasn't been set up
+       PERSIST-CONTAINMENT-STATUS.
+          IF WS-SELECTED-UNIT > 0
+             SET J TO WS-SELECTED-UNIT
+             MOVE CONTAINMENT-STATUS TO WS-UNIT-STATUS (J)
+             PERFORM SAVE-UNITS
+          ELSE
+             OPEN OUTPUT CONTAINMENT-STATUS-FILE
+             WRITE CONTAINMENT-STATUS-RECORD FROM CONTAINMENT-STATUS
+             CLOSE CONTAINMENT-STATUS-FILE
+          END-IF.
+
+       *> Rewrite units.txt from the in-memory table
+       SAVE-UNITS.
+          OPEN OUTPUT UNITS.
+          PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-UNIT-COUNT
+             WRITE UNITS-RECORD FROM WS-UNIT (J)
+          END-PERFORM.
+          CLOSE UNITS.
+
+       *> Flag PSI or TCID50RELPFU readings outside their safe band
+       *> and log the breach, so a drifting reading still gets
+       *> caught even if nobody is staring at STATUS-SCREEN at the
+       *> time it happens.
+       CHECK-LAB-DATA-THRESHOLDS.
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+          MOVE PSI TO WS-PSI-NUMERIC
+
+          IF WS-PSI-NUMERIC < WS-PSI-LOW
+                OR WS-PSI-NUMERIC > WS-PSI-HIGH
+             MOVE SPACES TO WS-ALERT-LOG-LINE
+             STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+                    WS-CURRENT-DAY " " WS-CURRENT-HOUR ":"
+                    WS-CURRENT-MIN ":" WS-CURRENT-SEC
+                    " READING=PSI VALUE=" PSI
+                    DELIMITED BY SIZE INTO WS-ALERT-LOG-LINE
+             END-STRING
+             OPEN EXTEND ALERT-LOG
+             WRITE ALERT-LOG-RECORD FROM WS-ALERT-LOG-LINE
+             CLOSE ALERT-LOG
+          END-IF
+
+          IF TCID50RELPFU < WS-TCID-LOW
+                OR TCID50RELPFU > WS-TCID-HIGH
+             MOVE SPACES TO WS-ALERT-LOG-LINE
+             STRING WS-CURRENT-YEAR "-" WS-CURRENT-MONTH "-"
+                    WS-CURRENT-DAY " " WS-CURRENT-HOUR ":"
+                    WS-CURRENT-MIN ":" WS-CURRENT-SEC
+                    " READING=TCID50RELPFU VALUE=" TCID50RELPFU
+                    DELIMITED BY SIZE INTO WS-ALERT-LOG-LINE
+             END-STRING
+             OPEN EXTEND ALERT-LOG
+             WRITE ALERT-LOG-RECORD FROM WS-ALERT-LOG-LINE
+             CLOSE ALERT-LOG
+          END-IF.
